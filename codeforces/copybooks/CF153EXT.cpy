@@ -0,0 +1,27 @@
+000100                                                                 
+000200*****************************************************************
+000300*    CF153EXT   -  CODEFORCES153A DOWNSTREAM EXTRACT RECORD      
+000400*                                                                
+000500*    FIXED-WIDTH INTERFACE RECORD CARRYING N, M AND S FOR EVERY  
+000600*    SUCCESSFULLY CALCULATED TRANSACTION, FOR RECONCILIATION AND 
+000700*    REPORTING JOBS DOWNSTREAM OF CODEFORCES153A.  RECORD IS     
+000800*    FIXED LENGTH, UNBLOCKED, 80 BYTES.  LAYOUT:                 
+000900*                                                                
+001000*        POSITION  LENGTH  FIELD                                 
+001100*        --------  ------  ----------------------------------    
+001200*        01-06     06      RECORD NUMBER                         
+001300*        07-16     10      N (SIGNED, TRAILING OVERPUNCH)        
+001400*        17-26     10      M (SIGNED, TRAILING OVERPUNCH)        
+001500*        27-36     10      S (SIGNED, TRAILING OVERPUNCH)        
+001600*        37-44     08      RUN DATE (CCYYMMDD)                   
+001700*        45-49     05      PROCESSING UNIT CODE                  
+001800*        50-80     31      RESERVED FOR FUTURE USE               
+001900*****************************************************************
+002000 01  CF153-EXT-RECORD.                                           
+002100     05  EXT-RECORD-NBR          PIC 9(06).                      
+002200     05  EXT-N                   PIC S9(10).                     
+002300     05  EXT-M                   PIC S9(10).                     
+002400     05  EXT-S                   PIC S9(10).                     
+002500     05  EXT-RUN-DATE            PIC 9(08).                      
+002600     05  EXT-UNIT-CODE           PIC X(05).                      
+002700     05  FILLER                  PIC X(31).                      
