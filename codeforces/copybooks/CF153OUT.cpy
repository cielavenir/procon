@@ -0,0 +1,16 @@
+000100                                                                 
+000200*****************************************************************
+000300*    CF153OUT   -  CODEFORCES153A RESULT RECORD                  
+000400*                                                                
+000500*    ONE COMPUTED SUM (S = N + M) PER TRANSACTION RECORD READ.   
+000600*    RECORD IS FIXED LENGTH, UNBLOCKED, 80 BYTES.  S IS SIGNED   
+000700*    TO MATCH THE SIGNED N AND M FIELDS IT IS DERIVED FROM.      
+000800*    RUN-DATE AND UNIT-CODE ARE STAMPED FROM THE CF153CTL        
+000900*    CONTROL RECORD FOR THE RUN.                                 
+001000*****************************************************************
+001100 01  CF153-OUT-RECORD.                                           
+001200     05  OUT-RECORD-NBR          PIC 9(06).                      
+001300     05  OUT-S                   PIC S9(10).                     
+001400     05  OUT-RUN-DATE            PIC 9(08).                      
+001500     05  OUT-UNIT-CODE           PIC X(05).                      
+001600     05  FILLER                  PIC X(51).                      
