@@ -0,0 +1,14 @@
+000100                                                                 
+000200*****************************************************************
+000300*    CF153EXC   -  CODEFORCES153A OVERFLOW EXCEPTION RECORD      
+000400*                                                                
+000500*    WRITTEN WHEN TRN-N + TRN-M WOULD EXCEED THE 10-DIGIT        
+000600*    CAPACITY OF THE RESULT FIELD IN EITHER DIRECTION.  RECORD   
+000700*    IS FIXED LENGTH, UNBLOCKED, 80 BYTES.                       
+000800*****************************************************************
+000900 01  CF153-EXC-RECORD.                                           
+001000     05  EXC-RECORD-NBR          PIC 9(06).                      
+001100     05  EXC-N                   PIC S9(10).                     
+001200     05  EXC-M                   PIC S9(10).                     
+001300     05  EXC-REASON              PIC X(30).                      
+001400     05  FILLER                  PIC X(24).                      
