@@ -0,0 +1,21 @@
+000100                                                                 
+000200*****************************************************************
+000300*    CF153CTL   -  CODEFORCES153A RUN CONTROL / PARAMETER RECORD 
+000400*                                                                
+000500*    READ ONCE AT THE START OF EACH RUN.  DRIVES THE RUN-DATE    
+000600*    AND PROCESSING-UNIT CODE STAMPED ONTO OUTPUT RECORDS, AND   
+000700*    THE ROUNDING-MODE FLAG THAT GOVERNS WHAT HAPPENS TO A SUM   
+000800*    THAT OVERFLOWS THE 10-DIGIT RESULT FIELD:                   
+000900*                                                                
+001000*        "T"  TRUNCATE -- THE LOW-ORDER 10 DIGITS ARE STILL      
+001100*             WRITTEN TO THE RESULT AND EXTRACT FILES IN         
+001200*             ADDITION TO THE EXCEPTION RECORD.                  
+001300*        "R"  REJECT   -- ONLY THE EXCEPTION RECORD IS WRITTEN.  
+001400*****************************************************************
+001500 01  CF153-CTL-RECORD.                                           
+001600     05  CTL-RUN-DATE            PIC 9(08).                      
+001700     05  CTL-UNIT-CODE           PIC X(05).                      
+001800     05  CTL-ROUNDING-MODE       PIC X(01).                      
+001900         88  CTL-ROUND-TRUNCATE          VALUE "T".              
+002000         88  CTL-ROUND-REJECT            VALUE "R".              
+002100     05  FILLER                  PIC X(66).                      
