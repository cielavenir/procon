@@ -0,0 +1,16 @@
+000100                                                                 
+000200*****************************************************************
+000300*    CF153MST   -  CODEFORCES153A BALANCE-FORWARD MASTER RECORD  
+000400*                                                                
+000500*    CARRIES THE PERIOD-TO-DATE CUMULATIVE BALANCE FORWARD FROM  
+000600*    ONE RUN TO THE NEXT.  CODED WITH THE :TAG: PSEUDO-TEXT SO   
+000700*    THE SAME COPYBOOK CAN BE COPIED ONCE FOR THE OLD (INPUT)    
+000800*    MASTER AND ONCE FOR THE NEW (OUTPUT) MASTER, EACH WITH ITS  
+000900*    OWN RECORD NAME, VIA COPY ... REPLACING.  RECORD IS FIXED   
+001000*    LENGTH, UNBLOCKED, 80 BYTES.                                
+001100*****************************************************************
+001200 01  :TAG:-MASTER-RECORD.                                        
+001300     05  :TAG:-UNIT-CODE         PIC X(05).                      
+001400     05  :TAG:-CUM-BALANCE       PIC S9(13).                     
+001500     05  :TAG:-LAST-RUN-DATE     PIC 9(08).                      
+001600     05  FILLER                  PIC X(54).                      
