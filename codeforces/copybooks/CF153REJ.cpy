@@ -0,0 +1,16 @@
+000100                                                                 
+000200*****************************************************************
+000300*    CF153REJ   -  CODEFORCES153A INPUT EDIT REJECT RECORD       
+000400*                                                                
+000500*    WRITTEN WHEN TRN-N OR TRN-M FAILS THE INPUT EDIT (NOT A     
+000600*    FULLY-POPULATED NUMERIC VALUE) SO ONE BAD RECORD DOES NOT   
+000700*    STOP THE REST OF THE RUN.  RECORD IS FIXED LENGTH,          
+000800*    UNBLOCKED, 80 BYTES.                                        
+000900*****************************************************************
+001000 01  CF153-REJ-RECORD.                                           
+001100     05  REJ-RECORD-NBR          PIC 9(06).                      
+001200     05  REJ-N                   PIC X(10).                      
+001300     05  REJ-M                   PIC X(10).                      
+001400     05  REJ-REASON-CODE         PIC X(04).                      
+001500     05  REJ-REASON-TEXT         PIC X(30).                      
+001600     05  FILLER                  PIC X(20).                      
