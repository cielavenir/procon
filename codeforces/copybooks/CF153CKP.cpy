@@ -0,0 +1,26 @@
+000100                                                                 
+000200*****************************************************************
+000300*    CF153CKP   -  CODEFORCES153A CHECKPOINT RECORD              
+000400*                                                                
+000500*    WRITTEN AT REGULAR INTERVALS DURING THE RUN SO THE JOB CAN  
+000600*    BE RESTARTED FROM THE LAST RECORD NUMBER PROCESSED RATHER   
+000700*    THAN FROM THE BEGINNING OF THE TRANSACTION FILE.  CARRIES   
+000800*    THE RUNNING RECORD/REJECT/EXCEPTION COUNTS AND N/M/S        
+000900*    TOTALS AS OF THE CHECKPOINT SO A RESTART CAN RESUME THEM    
+001000*    RATHER THAN RE-ACCUMULATING FROM ZERO.  CODED WITH THE      
+001100*    :TAG: PSEUDO-TEXT SO THE SAME COPYBOOK CAN BE COPIED ONCE   
+001200*    FOR THE OLD (INPUT) CHECKPOINT FILE READ AT RESTART AND     
+001300*    ONCE FOR THE NEW (OUTPUT) CHECKPOINT FILE WRITTEN DURING    
+001400*    THIS RUN, EACH WITH ITS OWN RECORD NAME, VIA COPY ...       
+001500*    REPLACING.  RECORD IS FIXED LENGTH, UNBLOCKED, 80 BYTES.    
+001600*****************************************************************
+001700 01  :TAG:-CKPT-RECORD.                                          
+001800     05  :TAG:-RUN-ID              PIC X(08).                    
+001900     05  :TAG:-LAST-RECORD-NBR     PIC 9(06).                    
+002000     05  :TAG:-RECORDS-PROCESSED   PIC 9(07).                    
+002100     05  :TAG:-REJECT-COUNT        PIC 9(07).                    
+002200     05  :TAG:-EXCEPTION-COUNT     PIC 9(07).                    
+002300     05  :TAG:-TOTAL-N             PIC S9(13).                   
+002400     05  :TAG:-TOTAL-M             PIC S9(13).                   
+002500     05  :TAG:-TOTAL-S             PIC S9(13).                   
+002600     05  FILLER                    PIC X(06).                    
