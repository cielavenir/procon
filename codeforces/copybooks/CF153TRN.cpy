@@ -0,0 +1,13 @@
+000100                                                                 
+000200*****************************************************************
+000300*    CF153TRN   -  CODEFORCES153A TRANSACTION RECORD             
+000400*                                                                
+000500*    ONE N / M PAIR TO BE SUMMED BY CODEFORCES153A.  RECORD IS   
+000600*    FIXED LENGTH, UNBLOCKED, 80 BYTES.  N AND M ARE SIGNED TO   
+000700*    ALLOW CREDIT/REVERSAL (NEGATIVE) ENTRIES.                   
+000800*****************************************************************
+000900 01  CF153-TRANS-RECORD.                                         
+001000     05  TRN-RECORD-NBR          PIC 9(06).                      
+001100     05  TRN-N                   PIC S9(10).                     
+001200     05  TRN-M                   PIC S9(10).                     
+001300     05  FILLER                  PIC X(54).                      
