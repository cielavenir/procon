@@ -1,15 +1,802 @@
-	identification division.
-	program-id. codeforces153A.
-	data division.
-	working-storage section.
-		77 n PIC 9(10).
-		77 m PIC 9(10).
-		77 s PIC z(10).
-	procedure division.
-	main.
-		accept n.
-		accept m.
-		add n to m.
-		move m to s.
-		display s.
-		stop run.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.                                        
+000200 PROGRAM-ID.    codeforces153A.                                  
+000300 AUTHOR.        TYAMA.                                           
+000400 INSTALLATION.  BATCH PRODUCTION SUPPORT.                        
+000500 DATE-WRITTEN.  UNKNOWN.                                         
+000600 DATE-COMPILED.                                                  
+000700*****************************************************************
+000800*    MODIFICATION HISTORY                                        
+000900*                                                                
+001000*    DATE       INIT  DESCRIPTION                                
+001100*    ---------- ----  -------------------------------------------
+001200*    2026-08-08  TY   CONVERTED FROM A SINGLE CONSOLE ACCEPT/    
+001300*                     DISPLAY TRANSACTION INTO A FILE-DRIVEN     
+001400*                     BATCH RUN.  TRANSACTION FILE CF153TF IS REA
+001500*                     UNTIL END OF FILE AND ONE RESULT RECORD IS 
+001600*                     WRITTEN TO CF153RF FOR EACH TRANSACTION.   
+001700*    2026-08-08  TY   ADDED OVERFLOW CHECK AHEAD OF THE ADD --   
+001800*                     N + M OVER 9,999,999,999 NOW GOES TO THE   
+001900*                     CF153EF EXCEPTION FILE INSTEAD OF BEING    
+002000*                     TRUNCATED INTO A BAD RESULT.               
+002100*    2026-08-08  TY   ADDED END-OF-RUN CONTROL TOTALS REPORT --  
+002200*                     RECORD COUNT AND TOTALS OF N, M AND S ARE  
+002300*                     ACCUMULATED AND DISPLAYED FOR BALANCING.   
+002400*    2026-08-08  TY   ADDED CHECKPOINT/RESTART -- A CHECKPOINT   
+002500*                     RECORD IS WRITTEN TO CF153KF EVERY         
+002600*                     WS-CHECKPOINT-INTERVAL RECORDS, AND A      
+002700*                     RESTART RECORD NUMBER MAY BE SUPPLIED ON   
+002800*                     THE COMMAND LINE (PARM) TO SKIP RECORDS    
+002900*                     ALREADY PROCESSED BY AN EARLIER ATTEMPT.   
+003000*    2026-08-08  TY   CHANGED CF153TF TO ORGANIZATION INDEXED SO 
+003100*                     THE NEW CODEFORCES153M ONLINE MAINTENANCE  
+003200*                     UTILITY CAN UPDATE RECORDS BY KEY AHEAD OF 
+003300*                     THIS BATCH RUN PICKING THEM UP.            
+003400*    2026-08-08  TY   N, M AND S CHANGED FROM UNSIGNED TO SIGNED 
+003500*                     FIELDS SO CREDIT/REVERSAL (NEGATIVE)       
+003600*                     ENTRIES NET CORRECTLY.  OVERFLOW CHECK NOW 
+003700*                     GUARDS BOTH THE HIGH AND LOW 10-DIGIT LIMIT
+003800*    2026-08-08  TY   ADDED CF153XF -- A FIXED-WIDTH EXTRACT OF  
+003900*                     N, M AND S FOR EACH SUCCESSFUL TRANSACTION 
+004000*                     SO DOWNSTREAM JOBS CAN READ THE RESULTS    
+004100*                     WITHOUT RE-KEYING THEM FROM THE SPOOL.     
+004200*    2026-08-08  TY   ADDED AN INPUT EDIT AHEAD OF THE OVERFLOW  
+004300*                     CHECK -- A RECORD WHOSE N OR M IS NOT A    
+004400*                     FULLY-POPULATED NUMERIC VALUE IS ROUTED TO 
+004500*                     CF153JF WITH A REASON CODE INSTEAD OF      
+004600*                     TAKING DOWN THE REST OF THE RUN.           
+004700*    2026-08-08  TY   ADDED BALANCE-FORWARD PROCESSING -- THE    
+004800*                     PRIOR PERIOD-TO-DATE BALANCE IS READ FROM  
+004900*                     CF153MI, THE RUN TOTAL OF S IS ADDED TO IT,
+005000*                     AND THE NEW BALANCE IS WRITTEN TO CF153MO  
+005100*                     FOR THE NEXT RUN TO PICK UP.               
+005200*    2026-08-08  TY   ADDED CF153CTL RUN CONTROL RECORD -- RUN   
+005300*                     DATE AND PROCESSING-UNIT CODE ARE NOW      
+005400*                     STAMPED ONTO CF153RF/CF153XF FROM THE      
+005500*                     CONTROL RECORD INSTEAD OF BEING IMPLICIT,  
+005600*                     AND ITS ROUNDING-MODE FLAG GOVERNS WHETHER 
+005700*                     AN OVERFLOWING SUM IS TRUNCATED THROUGH OR 
+005800*                     REJECTED OUTRIGHT.                         
+005900*    2026-08-08  TY   CF153KF NOW CARRIES THE RUNNING RECORD/    
+006000*                     REJECT/EXCEPTION COUNTS AND N/M/S TOTALS AT
+006100*                     EACH CHECKPOINT, AND A RESTARTED RUN SEEDS 
+006200*                     THEM BACK FROM CF153KI (THE PRIOR RUNS     
+006300*                     CHECKPOINT FILE) INSTEAD OF STARTING OVER A
+006400*                     ZERO -- THE BALANCE-FORWARD WRITE AT RUN EN
+006500*                     NOW REFLECTS THE FULL LOGICAL RUN, NOT JUST
+006600*                     THE SEGMENT PROCESSED SINCE THE LAST RESTAR
+006700*    2026-08-08  TY   N AND M ARE NOW ADDED TO THE CONTROL TOTALS
+006800*                     ONLY IN THE SAME PATHS THAT ADD TO THE S   
+006900*                     TOTAL, SO THE CONTROL TOTALS REPORT STILL  
+007000*                     RECONCILES WHEN AN OVERFLOWING RECORD IS   
+007100*                     REJECTED OUTRIGHT UNDER THE "R" ROUNDING MO
+007200*    2026-08-08  TY   ADDED FILE STATUS CHECKING ON EVERY SELECT.
+007300*                     OPEN, READ, WRITE AND CLOSE ARE ALL VALIDAT
+007400*                     AGAINST THEIR FILE STATUS -- AN UNEXPECTED 
+007500*                     STATUS NOW ABENDS THE RUN THROUGH 9900-ABEN
+007600*                     FILE-ERROR INSTEAD OF CONTINUING ON BAD I/O
+007700*                     EXCEPT THAT A MISSING CF153CF/CF153MI/CF153
+007800*                     DATASET (STATUS 35) IS TREATED AS "NO PRIOR
+007900*                     RECORD" RATHER THAN A FATAL ERROR.         
+008000*    2026-08-08  TY   FILE STATUS CHECKING EXTENDED TO THE READ A
+008100*                     CLOSE OF CF153CF, CF153MI AND CF153KI (ONLY
+008200*                     THEIR OPENS WERE CHECKED BEFORE).  ALSO ADD
+008300*                     CTL-ROUNDING-MODE IS NOW VALIDATED AS "T" O
+008400*                     "R" WHEN A CONTROL RECORD IS READ, AND A   
+008500*                     RESTART PARM IS NOW CROSS-CHECKED AGAINST T
+008600*                     LAST RECORD NUMBER RECORDED ON CF153KI SO A
+008700*                     MISTYPED RESTART POINT ABENDS INSTEAD OF   
+008800*                     DOUBLE-COUNTING RECORDS INTO THE SEEDED TOT
+008900*****************************************************************
+009000                                                                 
+009100 ENVIRONMENT DIVISION.                                           
+009200 CONFIGURATION SECTION.                                          
+009300 SOURCE-COMPUTER.  GENERIC.                                      
+009400 OBJECT-COMPUTER.  GENERIC.                                      
+009500                                                                 
+009600 INPUT-OUTPUT SECTION.                                           
+009700 FILE-CONTROL.                                                   
+009800     SELECT CF153-TRAN-FILE ASSIGN TO CF153TF                    
+009900         ORGANIZATION IS INDEXED                                 
+010000         ACCESS MODE IS SEQUENTIAL                               
+010100         RECORD KEY IS TRN-RECORD-NBR                            
+010200         FILE STATUS IS WS-TF-STATUS.                            
+010300                                                                 
+010400     SELECT CF153-OUT-FILE  ASSIGN TO CF153RF                    
+010500         ORGANIZATION IS SEQUENTIAL                              
+010600         FILE STATUS IS WS-RF-STATUS.                            
+010700                                                                 
+010800     SELECT CF153-EXC-FILE  ASSIGN TO CF153EF                    
+010900         ORGANIZATION IS SEQUENTIAL                              
+011000         FILE STATUS IS WS-EF-STATUS.                            
+011100                                                                 
+011200     SELECT CF153-CKPT-FILE ASSIGN TO CF153KF                    
+011300         ORGANIZATION IS SEQUENTIAL                              
+011400         FILE STATUS IS WS-KF-STATUS.                            
+011500                                                                 
+011600     SELECT CF153-CKPI-FILE ASSIGN TO CF153KI                    
+011700         ORGANIZATION IS SEQUENTIAL                              
+011800         FILE STATUS IS WS-KI-STATUS.                            
+011900                                                                 
+012000     SELECT CF153-EXT-FILE  ASSIGN TO CF153XF                    
+012100         ORGANIZATION IS SEQUENTIAL                              
+012200         FILE STATUS IS WS-XF-STATUS.                            
+012300                                                                 
+012400     SELECT CF153-REJ-FILE  ASSIGN TO CF153JF                    
+012500         ORGANIZATION IS SEQUENTIAL                              
+012600         FILE STATUS IS WS-JF-STATUS.                            
+012700                                                                 
+012800     SELECT CF153-MSTI-FILE ASSIGN TO CF153MI                    
+012900         ORGANIZATION IS SEQUENTIAL                              
+013000         FILE STATUS IS WS-MI-STATUS.                            
+013100                                                                 
+013200     SELECT CF153-MSTO-FILE ASSIGN TO CF153MO                    
+013300         ORGANIZATION IS SEQUENTIAL                              
+013400         FILE STATUS IS WS-MO-STATUS.                            
+013500                                                                 
+013600     SELECT CF153-CTL-FILE  ASSIGN TO CF153CF                    
+013700         ORGANIZATION IS SEQUENTIAL                              
+013800         FILE STATUS IS WS-CF-STATUS.                            
+013900                                                                 
+014000 DATA DIVISION.                                                  
+014100 FILE SECTION.                                                   
+014200 FD  CF153-TRAN-FILE                                             
+014300     LABEL RECORDS ARE STANDARD                                  
+014400     RECORD CONTAINS 80 CHARACTERS.                              
+014500     COPY CF153TRN.                                              
+014600                                                                 
+014700 FD  CF153-OUT-FILE                                              
+014800     LABEL RECORDS ARE STANDARD                                  
+014900     RECORD CONTAINS 80 CHARACTERS.                              
+015000     COPY CF153OUT.                                              
+015100                                                                 
+015200 FD  CF153-EXC-FILE                                              
+015300     LABEL RECORDS ARE STANDARD                                  
+015400     RECORD CONTAINS 80 CHARACTERS.                              
+015500     COPY CF153EXC.                                              
+015600                                                                 
+015700 FD  CF153-CKPT-FILE                                             
+015800     LABEL RECORDS ARE STANDARD                                  
+015900     RECORD CONTAINS 80 CHARACTERS.                              
+016000     COPY CF153CKP REPLACING ==:TAG:== BY ==CKPO==.              
+016100                                                                 
+016200 FD  CF153-CKPI-FILE                                             
+016300     LABEL RECORDS ARE STANDARD                                  
+016400     RECORD CONTAINS 80 CHARACTERS.                              
+016500     COPY CF153CKP REPLACING ==:TAG:== BY ==CKPI==.              
+016600                                                                 
+016700 FD  CF153-EXT-FILE                                              
+016800     LABEL RECORDS ARE STANDARD                                  
+016900     RECORD CONTAINS 80 CHARACTERS.                              
+017000     COPY CF153EXT.                                              
+017100                                                                 
+017200 FD  CF153-REJ-FILE                                              
+017300     LABEL RECORDS ARE STANDARD                                  
+017400     RECORD CONTAINS 80 CHARACTERS.                              
+017500     COPY CF153REJ.                                              
+017600                                                                 
+017700 FD  CF153-MSTI-FILE                                             
+017800     LABEL RECORDS ARE STANDARD                                  
+017900     RECORD CONTAINS 80 CHARACTERS.                              
+018000     COPY CF153MST REPLACING ==:TAG:== BY ==MSTI==.              
+018100                                                                 
+018200 FD  CF153-MSTO-FILE                                             
+018300     LABEL RECORDS ARE STANDARD                                  
+018400     RECORD CONTAINS 80 CHARACTERS.                              
+018500     COPY CF153MST REPLACING ==:TAG:== BY ==MSTO==.              
+018600                                                                 
+018700 FD  CF153-CTL-FILE                                              
+018800     LABEL RECORDS ARE STANDARD                                  
+018900     RECORD CONTAINS 80 CHARACTERS.                              
+019000     COPY CF153CTL.                                              
+019100                                                                 
+019200 WORKING-STORAGE SECTION.                                        
+019300 77  WS-EOF-SWITCH            PIC X(01) VALUE "N".               
+019400     88  WS-EOF-YES                     VALUE "Y".               
+019500     88  WS-EOF-NO                      VALUE "N".               
+019600                                                                 
+019700 77  WS-OVERFLOW-SWITCH       PIC X(01) VALUE "N".               
+019800     88  WS-OVERFLOW-YES                VALUE "Y".               
+019900     88  WS-OVERFLOW-NO                 VALUE "N".               
+020000                                                                 
+020100 77  WS-SUM-CHECK              PIC S9(11) VALUE ZERO.            
+020200 77  WS-MAX-RESULT             PIC S9(10) VALUE 9999999999.      
+020300 77  WS-MIN-RESULT             PIC S9(10) VALUE -9999999999.     
+020400                                                                 
+020500 77  WS-INVALID-SWITCH         PIC X(01) VALUE "N".              
+020600     88  WS-INVALID-YES                 VALUE "Y".               
+020700     88  WS-INVALID-NO                  VALUE "N".               
+020800                                                                 
+020900 77  WS-REJECT-CODE            PIC X(04) VALUE SPACE.            
+021000 77  WS-REJECT-TEXT            PIC X(30) VALUE SPACE.            
+021100                                                                 
+021200 77  WS-PRIOR-BALANCE          PIC S9(13) VALUE ZERO.            
+021300 77  WS-NEW-BALANCE            PIC S9(13) VALUE ZERO.            
+021400                                                                 
+021500 77  WS-CTL-RUN-DATE           PIC 9(08) VALUE ZERO.             
+021600 77  WS-CTL-UNIT-CODE          PIC X(05) VALUE "DFLT ".          
+021700 77  WS-ROUNDING-MODE          PIC X(01) VALUE "R".              
+021800     88  WS-ROUND-TRUNCATE              VALUE "T".               
+021900     88  WS-ROUND-REJECT                VALUE "R".               
+022000                                                                 
+022100 77  WS-RECORD-COUNT           PIC 9(07) VALUE ZERO.             
+022200 77  WS-REJECT-COUNT           PIC 9(07) VALUE ZERO.             
+022300 77  WS-EXCEPTION-COUNT        PIC 9(07) VALUE ZERO.             
+022400 77  WS-TOTAL-N                PIC S9(13) VALUE ZERO.            
+022500 77  WS-TOTAL-M                PIC S9(13) VALUE ZERO.            
+022600 77  WS-TOTAL-S                PIC S9(13) VALUE ZERO.            
+022700                                                                 
+022800 77  WS-RESTART-PARM           PIC 9(06) VALUE ZERO.             
+022900 77  WS-CHECKPOINT-INTERVAL    PIC 9(05) VALUE 1000.             
+023000 77  WS-CKPT-QUOTIENT          PIC 9(07) VALUE ZERO.             
+023100 77  WS-CKPT-REMAINDER         PIC 9(05) VALUE ZERO.             
+023200                                                                 
+023300 77  WS-CKPI-EOF-SWITCH        PIC X(01) VALUE "N".              
+023400     88  WS-CKPI-EOF-YES                VALUE "Y".               
+023500     88  WS-CKPI-EOF-NO                 VALUE "N".               
+023600                                                                 
+023700 77  WS-CKPI-FOUND-SWITCH      PIC X(01) VALUE "N".              
+023800     88  WS-CKPI-FOUND-YES              VALUE "Y".               
+023900     88  WS-CKPI-FOUND-NO               VALUE "N".               
+024000                                                                 
+024100 77  WS-LAST-CKPI-RECORDS-PROCESSED  PIC 9(07) VALUE ZERO.       
+024200 77  WS-LAST-CKPI-REJECT-COUNT       PIC 9(07) VALUE ZERO.       
+024300 77  WS-LAST-CKPI-EXCEPTION-COUNT    PIC 9(07) VALUE ZERO.       
+024400 77  WS-LAST-CKPI-TOTAL-N            PIC S9(13) VALUE ZERO.      
+024500 77  WS-LAST-CKPI-TOTAL-M            PIC S9(13) VALUE ZERO.      
+024600 77  WS-LAST-CKPI-TOTAL-S            PIC S9(13) VALUE ZERO.      
+024700 77  WS-LAST-CKPI-RECORD-NBR         PIC 9(06) VALUE ZERO.       
+024800                                                                 
+024900 77  WS-TF-STATUS              PIC X(02) VALUE "00".             
+025000 77  WS-RF-STATUS              PIC X(02) VALUE "00".             
+025100 77  WS-EF-STATUS              PIC X(02) VALUE "00".             
+025200 77  WS-KF-STATUS              PIC X(02) VALUE "00".             
+025300 77  WS-KI-STATUS              PIC X(02) VALUE "00".             
+025400 77  WS-XF-STATUS              PIC X(02) VALUE "00".             
+025500 77  WS-JF-STATUS              PIC X(02) VALUE "00".             
+025600 77  WS-MI-STATUS              PIC X(02) VALUE "00".             
+025700 77  WS-MO-STATUS              PIC X(02) VALUE "00".             
+025800 77  WS-CF-STATUS              PIC X(02) VALUE "00".             
+025900                                                                 
+026000 77  WS-ABEND-MESSAGE          PIC X(40) VALUE SPACE.            
+026100 77  WS-ABEND-STATUS           PIC X(02) VALUE SPACE.            
+026200                                                                 
+026300 PROCEDURE DIVISION.                                             
+026400 0000-MAINLINE.                                                  
+026500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                     
+026600     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT                  
+026700         UNTIL WS-EOF-YES.                                       
+026800     PERFORM 3000-TERMINATE THRU 3000-EXIT.                      
+026900     STOP RUN.                                                   
+027000                                                                 
+027100 1000-INITIALIZE.                                                
+027200     OPEN INPUT  CF153-TRAN-FILE                                 
+027300          OUTPUT CF153-OUT-FILE                                  
+027400                 CF153-EXC-FILE                                  
+027500                 CF153-CKPT-FILE                                 
+027600                 CF153-EXT-FILE                                  
+027700                 CF153-REJ-FILE.                                 
+027800     PERFORM 1005-CHECK-OPEN-STATUS THRU 1005-EXIT.              
+027900     ACCEPT WS-RESTART-PARM FROM COMMAND-LINE.                   
+028000     PERFORM 1010-READ-CONTROL THRU 1010-EXIT.                   
+028100     PERFORM 1050-READ-OLD-MASTER THRU 1050-EXIT.                
+028200     PERFORM 1060-SEED-FROM-CHECKPOINT THRU 1060-EXIT.           
+028300     PERFORM 2100-READ-TRAN THRU 2100-EXIT.                      
+028400     PERFORM 1100-SKIP-TO-RESTART THRU 1100-EXIT                 
+028500         UNTIL WS-EOF-YES                                        
+028600            OR TRN-RECORD-NBR > WS-RESTART-PARM.                 
+028700 1000-EXIT.                                                      
+028800     EXIT.                                                       
+028900                                                                 
+029000 1005-CHECK-OPEN-STATUS.                                         
+029100     IF WS-TF-STATUS NOT = "00"                                  
+029200         MOVE "OPEN ERROR - CF153-TRAN-FILE (CF153TF)"           
+029300                              TO WS-ABEND-MESSAGE                
+029400         MOVE WS-TF-STATUS    TO WS-ABEND-STATUS                 
+029500         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT            
+029600     END-IF.                                                     
+029700     IF WS-RF-STATUS NOT = "00"                                  
+029800         MOVE "OPEN ERROR - CF153-OUT-FILE (CF153RF)"            
+029900                              TO WS-ABEND-MESSAGE                
+030000         MOVE WS-RF-STATUS    TO WS-ABEND-STATUS                 
+030100         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT            
+030200     END-IF.                                                     
+030300     IF WS-EF-STATUS NOT = "00"                                  
+030400         MOVE "OPEN ERROR - CF153-EXC-FILE (CF153EF)"            
+030500                              TO WS-ABEND-MESSAGE                
+030600         MOVE WS-EF-STATUS    TO WS-ABEND-STATUS                 
+030700         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT            
+030800     END-IF.                                                     
+030900     IF WS-KF-STATUS NOT = "00"                                  
+031000         MOVE "OPEN ERROR - CF153-CKPT-FILE (CF153KF)"           
+031100                              TO WS-ABEND-MESSAGE                
+031200         MOVE WS-KF-STATUS    TO WS-ABEND-STATUS                 
+031300         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT            
+031400     END-IF.                                                     
+031500     IF WS-XF-STATUS NOT = "00"                                  
+031600         MOVE "OPEN ERROR - CF153-EXT-FILE (CF153XF)"            
+031700                              TO WS-ABEND-MESSAGE                
+031800         MOVE WS-XF-STATUS    TO WS-ABEND-STATUS                 
+031900         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT            
+032000     END-IF.                                                     
+032100     IF WS-JF-STATUS NOT = "00"                                  
+032200         MOVE "OPEN ERROR - CF153-REJ-FILE (CF153JF)"            
+032300                              TO WS-ABEND-MESSAGE                
+032400         MOVE WS-JF-STATUS    TO WS-ABEND-STATUS                 
+032500         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT            
+032600     END-IF.                                                     
+032700 1005-EXIT.                                                      
+032800     EXIT.                                                       
+032900                                                                 
+033000 1010-READ-CONTROL.                                              
+033100     OPEN INPUT CF153-CTL-FILE.                                  
+033200     IF WS-CF-STATUS = "35"                                      
+033300         CONTINUE                                                
+033400     ELSE                                                        
+033500         IF WS-CF-STATUS NOT = "00"                              
+033600             MOVE "OPEN ERROR - CF153-CTL-FILE (CF153CF)"        
+033700                                  TO WS-ABEND-MESSAGE            
+033800             MOVE WS-CF-STATUS    TO WS-ABEND-STATUS             
+033900             PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT        
+034000         ELSE                                                    
+034100             READ CF153-CTL-FILE                                 
+034200                 AT END                                          
+034300                     CONTINUE                                    
+034400                 NOT AT END                                      
+034500                     MOVE CTL-RUN-DATE TO WS-CTL-RUN-DATE        
+034600                     MOVE CTL-UNIT-CODE TO WS-CTL-UNIT-CODE      
+034700                     MOVE CTL-ROUNDING-MODE TO WS-ROUNDING-MODE  
+034800             END-READ                                            
+034900             IF WS-CF-STATUS NOT = "00"                          
+035000                AND WS-CF-STATUS NOT = "10"                      
+035100                 MOVE "READ ERROR - CF153-CTL-FILE (CF153CF)"    
+035200                                      TO WS-ABEND-MESSAGE        
+035300                 MOVE WS-CF-STATUS    TO WS-ABEND-STATUS         
+035400                 PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT    
+035500             END-IF                                              
+035600             IF WS-ROUND-TRUNCATE OR WS-ROUND-REJECT             
+035700                 CONTINUE                                        
+035800             ELSE                                                
+035900                 MOVE "CTL-ROUNDING-MODE NOT T OR R"             
+036000                                      TO WS-ABEND-MESSAGE        
+036100                 PERFORM 9960-ABEND-CONTROL-ERROR THRU 9960-EXIT 
+036200             END-IF                                              
+036300             CLOSE CF153-CTL-FILE                                
+036400             IF WS-CF-STATUS NOT = "00"                          
+036500                 MOVE "CLOSE ERROR - CF153-CTL-FILE (CF153CF)"   
+036600                                      TO WS-ABEND-MESSAGE        
+036700                 MOVE WS-CF-STATUS    TO WS-ABEND-STATUS         
+036800                 PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT    
+036900             END-IF                                              
+037000         END-IF                                                  
+037100     END-IF.                                                     
+037200 1010-EXIT.                                                      
+037300     EXIT.                                                       
+037400                                                                 
+037500 1050-READ-OLD-MASTER.                                           
+037600     OPEN INPUT CF153-MSTI-FILE.                                 
+037700     IF WS-MI-STATUS = "35"                                      
+037800         MOVE ZERO TO WS-PRIOR-BALANCE                           
+037900     ELSE                                                        
+038000         IF WS-MI-STATUS NOT = "00"                              
+038100             MOVE "OPEN ERROR - CF153-MSTI-FILE (CF153MI)"       
+038200                                  TO WS-ABEND-MESSAGE            
+038300             MOVE WS-MI-STATUS    TO WS-ABEND-STATUS             
+038400             PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT        
+038500         ELSE                                                    
+038600             READ CF153-MSTI-FILE                                
+038700                 AT END                                          
+038800                     MOVE ZERO TO WS-PRIOR-BALANCE               
+038900                 NOT AT END                                      
+039000                     MOVE MSTI-CUM-BALANCE TO WS-PRIOR-BALANCE   
+039100             END-READ                                            
+039200             IF WS-MI-STATUS NOT = "00"                          
+039300                AND WS-MI-STATUS NOT = "10"                      
+039400                 MOVE "READ ERROR - CF153-MSTI-FILE (CF153MI)"   
+039500                                      TO WS-ABEND-MESSAGE        
+039600                 MOVE WS-MI-STATUS    TO WS-ABEND-STATUS         
+039700                 PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT    
+039800             END-IF                                              
+039900             CLOSE CF153-MSTI-FILE                               
+040000             IF WS-MI-STATUS NOT = "00"                          
+040100                 MOVE "CLOSE ERROR - CF153-MSTI-FILE (CF153MI)"  
+040200                                      TO WS-ABEND-MESSAGE        
+040300                 MOVE WS-MI-STATUS    TO WS-ABEND-STATUS         
+040400                 PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT    
+040500             END-IF                                              
+040600         END-IF                                                  
+040700     END-IF.                                                     
+040800 1050-EXIT.                                                      
+040900     EXIT.                                                       
+041000                                                                 
+041100 1060-SEED-FROM-CHECKPOINT.                                      
+041200     OPEN INPUT CF153-CKPI-FILE.                                 
+041300     IF WS-KI-STATUS = "35"                                      
+041400         CONTINUE                                                
+041500     ELSE                                                        
+041600         IF WS-KI-STATUS NOT = "00"                              
+041700             MOVE "OPEN ERROR - CF153-CKPI-FILE (CF153KI)"       
+041800                                  TO WS-ABEND-MESSAGE            
+041900             MOVE WS-KI-STATUS    TO WS-ABEND-STATUS             
+042000             PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT        
+042100         ELSE                                                    
+042200             SET WS-CKPI-EOF-NO TO TRUE                          
+042300             PERFORM 1065-READ-NEXT-CHECKPOINT THRU 1065-EXIT    
+042400                 UNTIL WS-CKPI-EOF-YES                           
+042500             CLOSE CF153-CKPI-FILE                               
+042600             IF WS-KI-STATUS NOT = "00"                          
+042700                 MOVE "CLOSE ERROR - CF153-CKPI-FILE (CF153KI)"  
+042800                                      TO WS-ABEND-MESSAGE        
+042900                 MOVE WS-KI-STATUS    TO WS-ABEND-STATUS         
+043000                 PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT    
+043100             END-IF                                              
+043200             IF WS-RESTART-PARM > ZERO AND WS-CKPI-FOUND-YES     
+043300                 IF WS-RESTART-PARM NOT = WS-LAST-CKPI-RECORD-NBR
+043400                     MOVE "RESTART PARM VS CF153KI MISMATCH"     
+043500                                      TO WS-ABEND-MESSAGE        
+043600                     PERFORM 9960-ABEND-CONTROL-ERROR            
+043700                         THRU 9960-EXIT                          
+043800                 END-IF                                          
+043900                 MOVE WS-LAST-CKPI-RECORDS-PROCESSED             
+044000                                      TO WS-RECORD-COUNT         
+044100                 MOVE WS-LAST-CKPI-REJECT-COUNT                  
+044200                                      TO WS-REJECT-COUNT         
+044300                 MOVE WS-LAST-CKPI-EXCEPTION-COUNT               
+044400                                      TO WS-EXCEPTION-COUNT      
+044500                 MOVE WS-LAST-CKPI-TOTAL-N TO WS-TOTAL-N         
+044600                 MOVE WS-LAST-CKPI-TOTAL-M TO WS-TOTAL-M         
+044700                 MOVE WS-LAST-CKPI-TOTAL-S TO WS-TOTAL-S         
+044800             END-IF                                              
+044900         END-IF                                                  
+045000     END-IF.                                                     
+045100 1060-EXIT.                                                      
+045200     EXIT.                                                       
+045300                                                                 
+045400 1065-READ-NEXT-CHECKPOINT.                                      
+045500     READ CF153-CKPI-FILE                                        
+045600         AT END                                                  
+045700             SET WS-CKPI-EOF-YES TO TRUE                         
+045800         NOT AT END                                              
+045900             SET WS-CKPI-FOUND-YES TO TRUE                       
+046000             MOVE CKPI-RECORDS-PROCESSED                         
+046100                              TO WS-LAST-CKPI-RECORDS-PROCESSED  
+046200             MOVE CKPI-REJECT-COUNT                              
+046300                              TO WS-LAST-CKPI-REJECT-COUNT       
+046400             MOVE CKPI-EXCEPTION-COUNT                           
+046500                              TO WS-LAST-CKPI-EXCEPTION-COUNT    
+046600             MOVE CKPI-TOTAL-N TO WS-LAST-CKPI-TOTAL-N           
+046700             MOVE CKPI-TOTAL-M TO WS-LAST-CKPI-TOTAL-M           
+046800             MOVE CKPI-TOTAL-S TO WS-LAST-CKPI-TOTAL-S           
+046900             MOVE CKPI-LAST-RECORD-NBR                           
+047000                              TO WS-LAST-CKPI-RECORD-NBR         
+047100     END-READ.                                                   
+047200     IF WS-KI-STATUS NOT = "00" AND WS-KI-STATUS NOT = "10"      
+047300         MOVE "READ ERROR - CF153-CKPI-FILE (CF153KI)"           
+047400                              TO WS-ABEND-MESSAGE                
+047500         MOVE WS-KI-STATUS    TO WS-ABEND-STATUS                 
+047600         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT            
+047700     END-IF.                                                     
+047800 1065-EXIT.                                                      
+047900     EXIT.                                                       
+048000                                                                 
+048100 1100-SKIP-TO-RESTART.                                           
+048200     PERFORM 2100-READ-TRAN THRU 2100-EXIT.                      
+048300 1100-EXIT.                                                      
+048400     EXIT.                                                       
+048500                                                                 
+048600 2000-PROCESS-RECORD.                                            
+048700     ADD 1                    TO WS-RECORD-COUNT.                
+048800     MOVE TRN-RECORD-NBR      TO OUT-RECORD-NBR.                 
+048900     PERFORM 2050-EDIT-INPUT THRU 2050-EXIT.                     
+049000     IF WS-INVALID-YES                                           
+049100         ADD 1                TO WS-REJECT-COUNT                 
+049200         PERFORM 2060-WRITE-REJECT THRU 2060-EXIT                
+049300     ELSE                                                        
+049400         MOVE WS-CTL-RUN-DATE TO OUT-RUN-DATE                    
+049500         MOVE WS-CTL-UNIT-CODE TO OUT-UNIT-CODE                  
+049600         PERFORM 2200-CHECK-OVERFLOW THRU 2200-EXIT              
+049700         IF WS-OVERFLOW-YES                                      
+049800             ADD 1            TO WS-EXCEPTION-COUNT              
+049900             PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT         
+050000             IF WS-ROUND-TRUNCATE                                
+050100                 ADD TRN-N    TO WS-TOTAL-N                      
+050200                     ON SIZE ERROR                               
+050300                         MOVE "WS-TOTAL-N" TO WS-ABEND-MESSAGE   
+050400                         PERFORM 9950-ABEND-TOTAL-OVERFLOW       
+050500                             THRU 9950-EXIT                      
+050600                 END-ADD                                         
+050700                 ADD TRN-M    TO WS-TOTAL-M                      
+050800                     ON SIZE ERROR                               
+050900                         MOVE "WS-TOTAL-M" TO WS-ABEND-MESSAGE   
+051000                         PERFORM 9950-ABEND-TOTAL-OVERFLOW       
+051100                             THRU 9950-EXIT                      
+051200                 END-ADD                                         
+051300                 MOVE WS-SUM-CHECK TO OUT-S                      
+051400                 ADD OUT-S    TO WS-TOTAL-S                      
+051500                     ON SIZE ERROR                               
+051600                         MOVE "WS-TOTAL-S" TO WS-ABEND-MESSAGE   
+051700                         PERFORM 9950-ABEND-TOTAL-OVERFLOW       
+051800                             THRU 9950-EXIT                      
+051900                 END-ADD                                         
+052000                 PERFORM 2350-WRITE-RESULT THRU 2350-EXIT        
+052100             END-IF                                              
+052200         ELSE                                                    
+052300             ADD TRN-N        TO WS-TOTAL-N                      
+052400                 ON SIZE ERROR                                   
+052500                     MOVE "WS-TOTAL-N" TO WS-ABEND-MESSAGE       
+052600                     PERFORM 9950-ABEND-TOTAL-OVERFLOW           
+052700                         THRU 9950-EXIT                          
+052800             END-ADD                                             
+052900             ADD TRN-M        TO WS-TOTAL-M                      
+053000                 ON SIZE ERROR                                   
+053100                     MOVE "WS-TOTAL-M" TO WS-ABEND-MESSAGE       
+053200                     PERFORM 9950-ABEND-TOTAL-OVERFLOW           
+053300                         THRU 9950-EXIT                          
+053400             END-ADD                                             
+053500             ADD  TRN-N TRN-M GIVING OUT-S                       
+053600             ADD OUT-S        TO WS-TOTAL-S                      
+053700                 ON SIZE ERROR                                   
+053800                     MOVE "WS-TOTAL-S" TO WS-ABEND-MESSAGE       
+053900                     PERFORM 9950-ABEND-TOTAL-OVERFLOW           
+054000                         THRU 9950-EXIT                          
+054100             END-ADD                                             
+054200             PERFORM 2350-WRITE-RESULT THRU 2350-EXIT            
+054300         END-IF                                                  
+054400     END-IF.                                                     
+054500     PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT.               
+054600     PERFORM 2100-READ-TRAN THRU 2100-EXIT.                      
+054700 2000-EXIT.                                                      
+054800     EXIT.                                                       
+054900                                                                 
+055000 2100-READ-TRAN.                                                 
+055100     READ CF153-TRAN-FILE                                        
+055200         AT END SET WS-EOF-YES TO TRUE                           
+055300     END-READ.                                                   
+055400     IF WS-TF-STATUS NOT = "00" AND WS-TF-STATUS NOT = "10"      
+055500         MOVE "READ ERROR - CF153-TRAN-FILE (CF153TF)"           
+055600                              TO WS-ABEND-MESSAGE                
+055700         MOVE WS-TF-STATUS    TO WS-ABEND-STATUS                 
+055800         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT            
+055900     END-IF.                                                     
+056000 2100-EXIT.                                                      
+056100     EXIT.                                                       
+056200                                                                 
+056300 2050-EDIT-INPUT.                                                
+056400     SET WS-INVALID-NO TO TRUE.                                  
+056500     IF TRN-N NOT NUMERIC                                        
+056600         SET WS-INVALID-YES TO TRUE                              
+056700         MOVE "E001"          TO WS-REJECT-CODE                  
+056800         MOVE "N IS NOT A VALID NUMERIC VALUE"                   
+056900                              TO WS-REJECT-TEXT                  
+057000     ELSE                                                        
+057100         IF TRN-M NOT NUMERIC                                    
+057200             SET WS-INVALID-YES TO TRUE                          
+057300             MOVE "E002"      TO WS-REJECT-CODE                  
+057400             MOVE "M IS NOT A VALID NUMERIC VALUE"               
+057500                              TO WS-REJECT-TEXT                  
+057600         END-IF                                                  
+057700     END-IF.                                                     
+057800 2050-EXIT.                                                      
+057900     EXIT.                                                       
+058000                                                                 
+058100 2060-WRITE-REJECT.                                              
+058200     MOVE TRN-RECORD-NBR      TO REJ-RECORD-NBR.                 
+058300     MOVE TRN-N               TO REJ-N.                          
+058400     MOVE TRN-M               TO REJ-M.                          
+058500     MOVE WS-REJECT-CODE      TO REJ-REASON-CODE.                
+058600     MOVE WS-REJECT-TEXT      TO REJ-REASON-TEXT.                
+058700     WRITE CF153-REJ-RECORD.                                     
+058800     IF WS-JF-STATUS NOT = "00"                                  
+058900         MOVE "WRITE ERROR - CF153-REJ-FILE (CF153JF)"           
+059000                              TO WS-ABEND-MESSAGE                
+059100         MOVE WS-JF-STATUS    TO WS-ABEND-STATUS                 
+059200         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT            
+059300     END-IF.                                                     
+059400 2060-EXIT.                                                      
+059500     EXIT.                                                       
+059600                                                                 
+059700 2200-CHECK-OVERFLOW.                                            
+059800     SET WS-OVERFLOW-NO TO TRUE.                                 
+059900     ADD TRN-N TRN-M GIVING WS-SUM-CHECK.                        
+060000     IF WS-SUM-CHECK > WS-MAX-RESULT                             
+060100        OR WS-SUM-CHECK < WS-MIN-RESULT                          
+060200         SET WS-OVERFLOW-YES TO TRUE                             
+060300     END-IF.                                                     
+060400 2200-EXIT.                                                      
+060500     EXIT.                                                       
+060600                                                                 
+060700 2300-WRITE-EXCEPTION.                                           
+060800     MOVE TRN-RECORD-NBR      TO EXC-RECORD-NBR.                 
+060900     MOVE TRN-N               TO EXC-N.                          
+061000     MOVE TRN-M               TO EXC-M.                          
+061100     MOVE "SUM EXCEEDS 10-DIGIT CAPACITY"                        
+061200                              TO EXC-REASON.                     
+061300     WRITE CF153-EXC-RECORD.                                     
+061400     IF WS-EF-STATUS NOT = "00"                                  
+061500         MOVE "WRITE ERROR - CF153-EXC-FILE (CF153EF)"           
+061600                              TO WS-ABEND-MESSAGE                
+061700         MOVE WS-EF-STATUS    TO WS-ABEND-STATUS                 
+061800         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT            
+061900     END-IF.                                                     
+062000 2300-EXIT.                                                      
+062100     EXIT.                                                       
+062200                                                                 
+062300 2350-WRITE-RESULT.                                              
+062400     WRITE CF153-OUT-RECORD.                                     
+062500     IF WS-RF-STATUS NOT = "00"                                  
+062600         MOVE "WRITE ERROR - CF153-OUT-FILE (CF153RF)"           
+062700                              TO WS-ABEND-MESSAGE                
+062800         MOVE WS-RF-STATUS    TO WS-ABEND-STATUS                 
+062900         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT            
+063000     END-IF.                                                     
+063100     PERFORM 2500-WRITE-EXTRACT THRU 2500-EXIT.                  
+063200 2350-EXIT.                                                      
+063300     EXIT.                                                       
+063400                                                                 
+063500 2400-WRITE-CHECKPOINT.                                          
+063600     DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL            
+063700         GIVING WS-CKPT-QUOTIENT                                 
+063800         REMAINDER WS-CKPT-REMAINDER.                            
+063900     IF WS-CKPT-REMAINDER = ZERO                                 
+064000         MOVE "CF153A  "        TO CKPO-RUN-ID                   
+064100         MOVE TRN-RECORD-NBR    TO CKPO-LAST-RECORD-NBR          
+064200         MOVE WS-RECORD-COUNT   TO CKPO-RECORDS-PROCESSED        
+064300         MOVE WS-REJECT-COUNT   TO CKPO-REJECT-COUNT             
+064400         MOVE WS-EXCEPTION-COUNT TO CKPO-EXCEPTION-COUNT         
+064500         MOVE WS-TOTAL-N        TO CKPO-TOTAL-N                  
+064600         MOVE WS-TOTAL-M        TO CKPO-TOTAL-M                  
+064700         MOVE WS-TOTAL-S        TO CKPO-TOTAL-S                  
+064800         WRITE CKPO-CKPT-RECORD                                  
+064900         IF WS-KF-STATUS NOT = "00"                              
+065000             MOVE "WRITE ERROR - CF153-CKPT-FILE (CF153KF)"      
+065100                                  TO WS-ABEND-MESSAGE            
+065200             MOVE WS-KF-STATUS    TO WS-ABEND-STATUS             
+065300             PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT        
+065400         END-IF                                                  
+065500     END-IF.                                                     
+065600 2400-EXIT.                                                      
+065700     EXIT.                                                       
+065800                                                                 
+065900 2500-WRITE-EXTRACT.                                             
+066000     MOVE TRN-RECORD-NBR      TO EXT-RECORD-NBR.                 
+066100     MOVE TRN-N               TO EXT-N.                          
+066200     MOVE TRN-M               TO EXT-M.                          
+066300     MOVE OUT-S               TO EXT-S.                          
+066400     MOVE WS-CTL-RUN-DATE     TO EXT-RUN-DATE.                   
+066500     MOVE WS-CTL-UNIT-CODE    TO EXT-UNIT-CODE.                  
+066600     WRITE CF153-EXT-RECORD.                                     
+066700     IF WS-XF-STATUS NOT = "00"                                  
+066800         MOVE "WRITE ERROR - CF153-EXT-FILE (CF153XF)"           
+066900                              TO WS-ABEND-MESSAGE                
+067000         MOVE WS-XF-STATUS    TO WS-ABEND-STATUS                 
+067100         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT            
+067200     END-IF.                                                     
+067300 2500-EXIT.                                                      
+067400     EXIT.                                                       
+067500                                                                 
+067600 3000-TERMINATE.                                                 
+067700     PERFORM 3050-WRITE-NEW-MASTER THRU 3050-EXIT.               
+067800     PERFORM 3100-PRINT-CONTROL-TOTALS THRU 3100-EXIT.           
+067900     CLOSE CF153-TRAN-FILE                                       
+068000           CF153-OUT-FILE                                        
+068100           CF153-EXC-FILE                                        
+068200           CF153-CKPT-FILE                                       
+068300           CF153-EXT-FILE                                        
+068400           CF153-REJ-FILE.                                       
+068500     PERFORM 3010-CHECK-CLOSE-STATUS THRU 3010-EXIT.             
+068600 3000-EXIT.                                                      
+068700     EXIT.                                                       
+068800                                                                 
+068900 3010-CHECK-CLOSE-STATUS.                                        
+069000     IF WS-TF-STATUS NOT = "00"                                  
+069100         MOVE "CLOSE ERROR - CF153-TRAN-FILE (CF153TF)"          
+069200                              TO WS-ABEND-MESSAGE                
+069300         MOVE WS-TF-STATUS    TO WS-ABEND-STATUS                 
+069400         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT            
+069500     END-IF.                                                     
+069600     IF WS-RF-STATUS NOT = "00"                                  
+069700         MOVE "CLOSE ERROR - CF153-OUT-FILE (CF153RF)"           
+069800                              TO WS-ABEND-MESSAGE                
+069900         MOVE WS-RF-STATUS    TO WS-ABEND-STATUS                 
+070000         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT            
+070100     END-IF.                                                     
+070200     IF WS-EF-STATUS NOT = "00"                                  
+070300         MOVE "CLOSE ERROR - CF153-EXC-FILE (CF153EF)"           
+070400                              TO WS-ABEND-MESSAGE                
+070500         MOVE WS-EF-STATUS    TO WS-ABEND-STATUS                 
+070600         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT            
+070700     END-IF.                                                     
+070800     IF WS-KF-STATUS NOT = "00"                                  
+070900         MOVE "CLOSE ERROR - CF153-CKPT-FILE (CF153KF)"          
+071000                              TO WS-ABEND-MESSAGE                
+071100         MOVE WS-KF-STATUS    TO WS-ABEND-STATUS                 
+071200         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT            
+071300     END-IF.                                                     
+071400     IF WS-XF-STATUS NOT = "00"                                  
+071500         MOVE "CLOSE ERROR - CF153-EXT-FILE (CF153XF)"           
+071600                              TO WS-ABEND-MESSAGE                
+071700         MOVE WS-XF-STATUS    TO WS-ABEND-STATUS                 
+071800         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT            
+071900     END-IF.                                                     
+072000     IF WS-JF-STATUS NOT = "00"                                  
+072100         MOVE "CLOSE ERROR - CF153-REJ-FILE (CF153JF)"           
+072200                              TO WS-ABEND-MESSAGE                
+072300         MOVE WS-JF-STATUS    TO WS-ABEND-STATUS                 
+072400         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT            
+072500     END-IF.                                                     
+072600 3010-EXIT.                                                      
+072700     EXIT.                                                       
+072800                                                                 
+072900 3050-WRITE-NEW-MASTER.                                          
+073000     ADD WS-PRIOR-BALANCE WS-TOTAL-S GIVING WS-NEW-BALANCE       
+073100         ON SIZE ERROR                                           
+073200             MOVE "WS-NEW-BALANCE" TO WS-ABEND-MESSAGE           
+073300             PERFORM 9950-ABEND-TOTAL-OVERFLOW THRU 9950-EXIT    
+073400     END-ADD.                                                    
+073500     OPEN OUTPUT CF153-MSTO-FILE.                                
+073600     IF WS-MO-STATUS NOT = "00"                                  
+073700         MOVE "OPEN ERROR - CF153-MSTO-FILE (CF153MO)"           
+073800                              TO WS-ABEND-MESSAGE                
+073900         MOVE WS-MO-STATUS    TO WS-ABEND-STATUS                 
+074000         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT            
+074100     END-IF.                                                     
+074200     MOVE WS-CTL-UNIT-CODE    TO MSTO-UNIT-CODE.                 
+074300     MOVE WS-NEW-BALANCE      TO MSTO-CUM-BALANCE.               
+074400     MOVE WS-CTL-RUN-DATE     TO MSTO-LAST-RUN-DATE.             
+074500     WRITE MSTO-MASTER-RECORD.                                   
+074600     IF WS-MO-STATUS NOT = "00"                                  
+074700         MOVE "WRITE ERROR - CF153-MSTO-FILE (CF153MO)"          
+074800                              TO WS-ABEND-MESSAGE                
+074900         MOVE WS-MO-STATUS    TO WS-ABEND-STATUS                 
+075000         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT            
+075100     END-IF.                                                     
+075200     CLOSE CF153-MSTO-FILE.                                      
+075300     IF WS-MO-STATUS NOT = "00"                                  
+075400         MOVE "CLOSE ERROR - CF153-MSTO-FILE (CF153MO)"          
+075500                              TO WS-ABEND-MESSAGE                
+075600         MOVE WS-MO-STATUS    TO WS-ABEND-STATUS                 
+075700         PERFORM 9900-ABEND-FILE-ERROR THRU 9900-EXIT            
+075800     END-IF.                                                     
+075900 3050-EXIT.                                                      
+076000     EXIT.                                                       
+076100                                                                 
+076200 3100-PRINT-CONTROL-TOTALS.                                      
+076300     DISPLAY "CODEFORCES153A -- CONTROL TOTALS REPORT".          
+076400     DISPLAY "RUN DATE . . . . . . . . . . . " WS-CTL-RUN-DATE.  
+076500     DISPLAY "PROCESSING UNIT. . . . . . . . " WS-CTL-UNIT-CODE. 
+076600     DISPLAY " ".                                                
+076700     DISPLAY "RECORDS READ . . . . . . . . . " WS-RECORD-COUNT.  
+076800     DISPLAY "RECORDS REJECTED . . . . . . . " WS-REJECT-COUNT.  
+076900     DISPLAY "RECORDS IN EXCEPTION . . . . . " WS-EXCEPTION-COUNT
+077000     DISPLAY "TOTAL OF N . . . . . . . . . . " WS-TOTAL-N.       
+077100     DISPLAY "TOTAL OF M . . . . . . . . . . " WS-TOTAL-M.       
+077200     DISPLAY "TOTAL OF S . . . . . . . . . . " WS-TOTAL-S.       
+077300     DISPLAY "PRIOR PERIOD BALANCE . . . . . " WS-PRIOR-BALANCE. 
+077400     DISPLAY "NEW PERIOD BALANCE . . . . . . " WS-NEW-BALANCE.   
+077500     DISPLAY "END OF CONTROL TOTALS REPORT".                     
+077600 3100-EXIT.                                                      
+077700     EXIT.                                                       
+077800                                                                 
+077900 9900-ABEND-FILE-ERROR.                                          
+078000     DISPLAY "CODEFORCES153A -- FATAL FILE ERROR".               
+078100     DISPLAY WS-ABEND-MESSAGE.                                   
+078200     DISPLAY "FILE STATUS: " WS-ABEND-STATUS.                    
+078300     MOVE 16 TO RETURN-CODE.                                     
+078400     STOP RUN.                                                   
+078500 9900-EXIT.                                                      
+078600     EXIT.                                                       
+078700                                                                 
+078800 9950-ABEND-TOTAL-OVERFLOW.                                      
+078900     DISPLAY "CODEFORCES153A -- FATAL ARITHMETIC OVERFLOW".      
+079000     DISPLAY WS-ABEND-MESSAGE, " EXCEEDED ITS PICTURE CAPACITY". 
+079100     MOVE 16 TO RETURN-CODE.                                     
+079200     STOP RUN.                                                   
+079300 9950-EXIT.                                                      
+079400     EXIT.                                                       
+079500                                                                 
+079600 9960-ABEND-CONTROL-ERROR.                                       
+079700     DISPLAY "CODEFORCES153A -- FATAL CONTROL ERROR".            
+079800     DISPLAY WS-ABEND-MESSAGE.                                   
+079900     MOVE 16 TO RETURN-CODE.                                     
+080000     STOP RUN.                                                   
+080100 9960-EXIT.                                                      
+080200     EXIT.                                                       
