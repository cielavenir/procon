@@ -0,0 +1,149 @@
+000100 IDENTIFICATION DIVISION.                                        
+000200 PROGRAM-ID.    CODEFORCES153M.                                  
+000300 AUTHOR.        TYAMA.                                           
+000400 INSTALLATION.  BATCH PRODUCTION SUPPORT.                        
+000500 DATE-WRITTEN.  2026-08-08.                                      
+000600 DATE-COMPILED.                                                  
+000700*****************************************************************
+000800*    MODIFICATION HISTORY                                        
+000900*                                                                
+001000*    DATE       INIT  DESCRIPTION                                
+001100*    ---------- ----  -------------------------------------------
+001200*    2026-08-08  TY   NEW PROGRAM.  ONLINE INQUIRY/MAINTENANCE   
+001300*                     UTILITY FOR THE CF153TF TRANSACTION FILE --
+001400*                     LOOK UP A RECORD BY KEY, DISPLAY ITS N AND 
+001500*                     M VALUES, AND OPTIONALLY CORRECT THEM      
+001600*                     BEFORE CODEFORCES153A PICKS THE FILE UP.   
+001700*    2026-08-08  TY   ADDED FILE STATUS CHECKING ON CF153TF --   
+001800*                     OPEN, READ, REWRITE AND CLOSE ARE ALL      
+001900*                     VALIDATED AGAINST THEIR FILE STATUS AND AN 
+002000*                     UNEXPECTED STATUS ENDS THE UTILITY INSTEAD 
+002100*                     OF CONTINUING ON BAD I/O.                  
+002200*****************************************************************
+002300                                                                 
+002400 ENVIRONMENT DIVISION.                                           
+002500 CONFIGURATION SECTION.                                          
+002600 SOURCE-COMPUTER.  GENERIC.                                      
+002700 OBJECT-COMPUTER.  GENERIC.                                      
+002800                                                                 
+002900 INPUT-OUTPUT SECTION.                                           
+003000 FILE-CONTROL.                                                   
+003100     SELECT CF153-TRAN-FILE ASSIGN TO CF153TF                    
+003200         ORGANIZATION IS INDEXED                                 
+003300         ACCESS MODE IS RANDOM                                   
+003400         RECORD KEY IS TRN-RECORD-NBR                            
+003500         FILE STATUS IS WS-TF-STATUS.                            
+003600                                                                 
+003700 DATA DIVISION.                                                  
+003800 FILE SECTION.                                                   
+003900 FD  CF153-TRAN-FILE                                             
+004000     LABEL RECORDS ARE STANDARD                                  
+004100     RECORD CONTAINS 80 CHARACTERS.                              
+004200     COPY CF153TRN.                                              
+004300                                                                 
+004400 WORKING-STORAGE SECTION.                                        
+004500 77  WS-FUNCTION-CODE          PIC X(01) VALUE SPACE.            
+004600     88  WS-EXIT-REQUESTED              VALUE "X" "x".           
+004700     88  WS-UPDATE-REQUESTED            VALUE "U" "u".           
+004800     88  WS-INQUIRE-REQUESTED           VALUE "I" "i".           
+004900                                                                 
+005000 77  WS-EXIT-SWITCH            PIC X(01) VALUE "N".              
+005100     88  WS-EXIT-YES                    VALUE "Y".               
+005200     88  WS-EXIT-NO                     VALUE "N".               
+005300                                                                 
+005400 77  WS-READ-STATUS            PIC X(01) VALUE "N".              
+005500     88  WS-READ-OK                     VALUE "Y".               
+005600     88  WS-READ-BAD                    VALUE "N".               
+005700                                                                 
+005800 77  WS-TF-STATUS              PIC X(02) VALUE "00".             
+005900                                                                 
+006000 PROCEDURE DIVISION.                                             
+006100 0000-MAINLINE.                                                  
+006200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                     
+006300     PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT                 
+006400         UNTIL WS-EXIT-YES.                                      
+006500     PERFORM 3000-TERMINATE THRU 3000-EXIT.                      
+006600     STOP RUN.                                                   
+006700                                                                 
+006800 1000-INITIALIZE.                                                
+006900     OPEN I-O CF153-TRAN-FILE.                                   
+007000     IF WS-TF-STATUS NOT = "00"                                  
+007100         DISPLAY "CODEFORCES153M -- FATAL FILE ERROR"            
+007200         DISPLAY "OPEN ERROR - CF153-TRAN-FILE (CF153TF)"        
+007300         DISPLAY "FILE STATUS: " WS-TF-STATUS                    
+007400         MOVE 16 TO RETURN-CODE                                  
+007500         STOP RUN                                                
+007600     END-IF.                                                     
+007700 1000-EXIT.                                                      
+007800     EXIT.                                                       
+007900                                                                 
+008000 2000-PROCESS-REQUEST.                                           
+008100     DISPLAY "CODEFORCES153M -- N/M RECORD MAINTENANCE".         
+008200     DISPLAY "ENTER FUNCTION (I=INQUIRE, U=UPDATE, X=EXIT): ".   
+008300     ACCEPT WS-FUNCTION-CODE.                                    
+008400     IF WS-EXIT-REQUESTED                                        
+008500         SET WS-EXIT-YES TO TRUE                                 
+008600     ELSE                                                        
+008700         DISPLAY "ENTER RECORD NUMBER: "                         
+008800         ACCEPT TRN-RECORD-NBR                                   
+008900         PERFORM 2100-READ-RECORD THRU 2100-EXIT                 
+009000         IF WS-READ-OK                                           
+009100             DISPLAY "N = " TRN-N                                
+009200             DISPLAY "M = " TRN-M                                
+009300             IF WS-UPDATE-REQUESTED                              
+009400                 DISPLAY "ENTER NEW N: "                         
+009500                 ACCEPT TRN-N                                    
+009600                 DISPLAY "ENTER NEW M: "                         
+009700                 ACCEPT TRN-M                                    
+009800                 PERFORM 2200-REWRITE-RECORD THRU 2200-EXIT      
+009900             END-IF                                              
+010000         ELSE                                                    
+010100             DISPLAY "RECORD NOT FOUND"                          
+010200         END-IF                                                  
+010300     END-IF.                                                     
+010400 2000-EXIT.                                                      
+010500     EXIT.                                                       
+010600                                                                 
+010700 2100-READ-RECORD.                                               
+010800     READ CF153-TRAN-FILE                                        
+010900         INVALID KEY                                             
+011000             SET WS-READ-BAD TO TRUE                             
+011100         NOT INVALID KEY                                         
+011200             SET WS-READ-OK TO TRUE                              
+011300     END-READ.                                                   
+011400     IF WS-TF-STATUS NOT = "00" AND WS-TF-STATUS NOT = "23"      
+011500         DISPLAY "CODEFORCES153M -- FATAL FILE ERROR"            
+011600         DISPLAY "READ ERROR - CF153-TRAN-FILE (CF153TF)"        
+011700         DISPLAY "FILE STATUS: " WS-TF-STATUS                    
+011800         MOVE 16 TO RETURN-CODE                                  
+011900         STOP RUN                                                
+012000     END-IF.                                                     
+012100 2100-EXIT.                                                      
+012200     EXIT.                                                       
+012300                                                                 
+012400 2200-REWRITE-RECORD.                                            
+012500     REWRITE CF153-TRANS-RECORD                                  
+012600         INVALID KEY                                             
+012700             DISPLAY "REWRITE FAILED -- RECORD NOT UPDATED"      
+012800     END-REWRITE.                                                
+012900     IF WS-TF-STATUS NOT = "00" AND WS-TF-STATUS NOT = "23"      
+013000         DISPLAY "CODEFORCES153M -- FATAL FILE ERROR"            
+013100         DISPLAY "REWRITE ERROR - CF153-TRAN-FILE (CF153TF)"     
+013200         DISPLAY "FILE STATUS: " WS-TF-STATUS                    
+013300         MOVE 16 TO RETURN-CODE                                  
+013400         STOP RUN                                                
+013500     END-IF.                                                     
+013600 2200-EXIT.                                                      
+013700     EXIT.                                                       
+013800                                                                 
+013900 3000-TERMINATE.                                                 
+014000     CLOSE CF153-TRAN-FILE.                                      
+014100     IF WS-TF-STATUS NOT = "00"                                  
+014200         DISPLAY "CODEFORCES153M -- FATAL FILE ERROR"            
+014300         DISPLAY "CLOSE ERROR - CF153-TRAN-FILE (CF153TF)"       
+014400         DISPLAY "FILE STATUS: " WS-TF-STATUS                    
+014500         MOVE 16 TO RETURN-CODE                                  
+014600         STOP RUN                                                
+014700     END-IF.                                                     
+014800 3000-EXIT.                                                      
+014900     EXIT.                                                       
